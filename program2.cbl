@@ -1,44 +1,653 @@
       *NAME: ANJU CHAWLA
       *DATE: MAY 10, 2013
       *PURPOSE:TO ASK FOR INFORMATION AND DISPLAY IT
-      
+
        IDENTIFICATION DIVISION.
        PROGRAM-ID. STUDENTS.
        AUTHOR. ANJU CHAWLA.
        INSTALLATION. PC.
        DATE-WRITTEN. MAY 10, 2013.
-       DATE-COMPILED. 
+       DATE-COMPILED.
        SECURITY. ONLY USED BY ABC DEPARTMENT.
       *****************************************************
-      
+
        ENVIRONMENT DIVISION.
-      
-       
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FEE-TRANSACTIONS-IN ASSIGN TO "FEEIN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FEE-TRANS-IN-STATUS.
+
+           SELECT FEE-TRANSACTION-LOG ASSIGN TO "FEELOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FEE-LOG-STATUS.
+
+           SELECT STUDENT-MASTER-FILE ASSIGN TO "STUDMAST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS SM-STUDENT-ID
+               FILE STATUS IS WS-STUDENT-MASTER-STATUS.
+
+           SELECT SUMMARY-REPORT-FILE ASSIGN TO "SUMMARY.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SUMMARY-STATUS.
+
+           SELECT RECEIPT-FILE ASSIGN TO "RECEIPTS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RECEIPT-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHKPOINT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-LOG-STATUS.
+
       *****************************************************
        DATA DIVISION.
+       FILE SECTION.
+       FD  FEE-TRANSACTIONS-IN.
+       01  FEE-TRANS-RECORD-IN.
+           05  FT-TRANS-SEQ-NO          PIC 9(6).
+           05  FT-STUDENT-ID            PIC X(10).
+           05  FT-STUDENT-NAME          PIC X(20).
+           05  FT-SEMESTER              PIC 999.
+           05  FT-FEE-AMOUNT            PIC 9(3)V99.
+
+       FD  STUDENT-MASTER-FILE.
+       01  STUDENT-MASTER-RECORD.
+           05  SM-STUDENT-ID            PIC X(10).
+           05  SM-STUDENT-NAME          PIC X(20).
+           05  SM-BALANCE-DUE           PIC 9(5)V99.
+
+       FD  FEE-TRANSACTION-LOG.
+       01  FEE-LOG-RECORD.
+           05  FL-STUDENT-ID           PIC X(10).
+           05  FL-STUDENT-NAME         PIC X(20).
+           05  FL-SEMESTER             PIC 999.
+           05  FL-AMOUNT               PIC 9(3)V99.
+           05  FL-PAYMENT-DATE         PIC X(10).
+
+       FD  SUMMARY-REPORT-FILE.
+       01  SUMMARY-REPORT-LINE         PIC X(60).
+
+       FD  RECEIPT-FILE.
+       01  RECEIPT-LINE                PIC X(60).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05  CK-TRANS-DATE            PIC X(10).
+           05  CK-TRANS-SEQ-NO          PIC 9(6).
+
+       FD  AUDIT-LOG-FILE.
+       01  AUDIT-LOG-RECORD.
+           05  AL-OPERATOR-ID           PIC X(10).
+           05  AL-TIMESTAMP             PIC X(21).
+           05  AL-STUDENT-ID            PIC X(10).
+           05  AL-SEMESTER              PIC 999.
+           05  AL-AMOUNT                PIC 9(3)V99.
+
        WORKING-STORAGE SECTION.
+       01  WS-OPERATOR-ID               PIC X(10).
+       01  WS-FEE-TRANS-IN-STATUS      PIC XX.
+       01  WS-FEE-LOG-STATUS           PIC XX.
+       01  WS-STUDENT-MASTER-STATUS    PIC XX.
+       01  WS-SUMMARY-STATUS           PIC XX.
+       01  WS-RECEIPT-STATUS           PIC XX.
+       01  WS-CHECKPOINT-STATUS        PIC XX.
+       01  WS-AUDIT-LOG-STATUS         PIC XX.
+       01  WS-TRANS-SEQ-NO             PIC 9(6).
+       01  WS-CK-MAX-ENTRIES           PIC 9(4) COMP VALUE 5000.
+       01  WS-CK-COUNT                 PIC 9(4) COMP VALUE ZERO.
+       01  WS-CK-TABLE-FULL-FLAG       PIC X VALUE "N".
+       01  WS-CK-TABLE.
+           05  WS-CK-ENTRY             OCCURS 0 TO 5000 TIMES
+                                        DEPENDING ON WS-CK-COUNT.
+               10  WS-CK-ENTRY-DATE    PIC X(10).
+               10  WS-CK-ENTRY-SEQ     PIC 9(6).
+       01  WS-CK-SUB                   PIC 9(4) COMP.
+       01  WS-ALREADY-PROCESSED-FLAG   PIC X.
+       01  WS-RUN-DATE                 PIC X(10).
+       01  WS-UNIQUE-MAX-ENTRIES       PIC 9(4) COMP VALUE 5000.
+       01  WS-UNIQUE-COUNT             PIC 9(4) COMP VALUE ZERO.
+       01  WS-UNIQUE-TABLE-FULL-FLAG   PIC X VALUE "N".
+       01  WS-UNIQUE-STUDENT-TABLE.
+           05  WS-UNIQUE-STUDENT-ID    OCCURS 0 TO 5000 TIMES
+                                        DEPENDING ON WS-UNIQUE-COUNT
+                                        PIC X(10).
+       01  WS-UNIQUE-SUB               PIC 9(4) COMP.
+       01  WS-UNIQUE-FOUND-FLAG        PIC X.
+       01  WS-LOG-EOF-FLAG             PIC X.
+       01  STUDENT-ID-IN               PIC X(10).
        01  STUDENT-NAME-IN             PIC X(20).
        01  STUDENT-SEMESTER-IN         PIC 999.
        01  STUDENT-FEES-IN             PIC 9(3)V99.
-       01  STUDENT-FEES-OUT            PIC 9(3).99.   
-       
+       01  WS-TODAY-DATE.
+           05  WS-TODAY-YYYY           PIC 9(4).
+           05  WS-TODAY-MM             PIC 99.
+           05  WS-TODAY-DD             PIC 99.
+       01  WS-PAYMENT-DATE-OUT         PIC X(10).
+       01  WS-EOF-FLAG                 PIC X VALUE "N".
+       01  WS-VALID-FLAG               PIC X VALUE "Y".
+       01  WS-GRAND-TOTAL              PIC 9(6)V99 VALUE ZERO.
+       01  WS-STUDENT-COUNT            PIC 9(5) VALUE ZERO.
+       01  WS-SEMESTER-TOTALS.
+           05  WS-SEM-TOTAL            OCCURS 10 TIMES
+                                        PIC 9(6)V99 VALUE ZERO.
+       01  WS-SEM-SUB                  PIC 99.
+       01  WS-TOTAL-EDIT               PIC ZZZ,ZZ9.99.
+       01  WS-COUNT-EDIT               PIC ZZ,ZZ9.
+       01  WS-RECEIPT-NO                PIC 9(6) VALUE ZERO.
+       01  WS-RECEIPT-NO-EDIT           PIC 9(6).
+       01  WS-FEES-EDIT                 PIC ZZZ9.99.
+       01  WS-BALANCE-EDIT               PIC ZZZZ9.99.
+       01  WS-EXCEEDS-SCHEDULE-FLAG       PIC X VALUE "N".
+       01  WS-EXCEEDS-BALANCE-FLAG        PIC X VALUE "N".
+       01  WS-SCHEDULE-FEE                PIC 9(3)V99 VALUE ZERO.
+       01  WS-SCHEDULE-FEE-EDIT           PIC ZZZ9.99.
+       01  WS-BALANCE-DUE-BEFORE-PAYMENT  PIC 9(5)V99 VALUE ZERO.
+       01  FEE-SCHEDULE-VALUES.
+           05  FILLER                  PIC 9(3)V99 VALUE 150.00.
+           05  FILLER                  PIC 9(3)V99 VALUE 150.00.
+           05  FILLER                  PIC 9(3)V99 VALUE 175.00.
+           05  FILLER                  PIC 9(3)V99 VALUE 175.00.
+           05  FILLER                  PIC 9(3)V99 VALUE 200.00.
+           05  FILLER                  PIC 9(3)V99 VALUE 200.00.
+           05  FILLER                  PIC 9(3)V99 VALUE 225.00.
+           05  FILLER                  PIC 9(3)V99 VALUE 225.00.
+           05  FILLER                  PIC 9(3)V99 VALUE 250.00.
+           05  FILLER                  PIC 9(3)V99 VALUE 250.00.
+       01  FEE-SCHEDULE-TABLE REDEFINES FEE-SCHEDULE-VALUES.
+           05  FS-EXPECTED-FEE         OCCURS 10 TIMES PIC 9(3)V99.
+
       ******************************************************
        PROCEDURE DIVISION.
        100-MAIN-MODULE.
-           DISPLAY "PLEASE ENTER YOUR NAME: "
-           ACCEPT STUDENT-NAME-IN
-           DISPLAY "ENTER YOUR SEMESTER NUMBER: "
-           ACCEPT STUDENT-SEMESTER-IN 
-           DISPLAY "ENTER THE AMOUNT YOU ARE PAYING: "
-           ACCEPT STUDENT-FEES-IN 
-           
-           MOVE STUDENT-FEES-IN TO STUDENT-FEES-OUT
-           
-           DISPLAY STUDENT-NAME-IN, "OF SEMESTER ",STUDENT-SEMESTER-IN,
-           " HAS PAID $", STUDENT-FEES-OUT
-              
+           PERFORM 150-INITIALIZE
+
+           PERFORM 300-PROCESS-ONE-TRANSACTION
+               UNTIL WS-EOF-FLAG = "Y"
+
+           PERFORM 900-TERMINATE
+
            STOP RUN.
-      ********************************************************     
-           
-        
-       
\ No newline at end of file
+      ********************************************************
+
+       150-INITIALIZE.
+           DISPLAY "ENTER OPERATOR ID: "
+           ACCEPT WS-OPERATOR-ID
+
+      *    CAPTURED ONCE AND HELD FOR THE LIFE OF THE RUN SO THAT
+      *    CHECKPOINT DEDUP AND THE DAILY SUMMARY ARE BOTH SCOPED TO
+      *    TODAY, EVEN THOUGH FT-TRANS-SEQ-NO/CK-TRANS-SEQ-NO RESTART
+      *    FROM 1 WITH EACH MORNING'S FEEIN.DAT.
+           PERFORM 750-COMPUTE-PAYMENT-DATE
+           MOVE WS-PAYMENT-DATE-OUT TO WS-RUN-DATE
+
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF WS-AUDIT-LOG-STATUS = "35"
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF
+           IF WS-AUDIT-LOG-STATUS NOT = "00"
+               DISPLAY "FATAL - CANNOT OPEN AUDITLOG.DAT, STATUS=",
+                   WS-AUDIT-LOG-STATUS
+               STOP RUN
+           END-IF
+
+           OPEN INPUT FEE-TRANSACTIONS-IN
+           IF WS-FEE-TRANS-IN-STATUS NOT = "00"
+               DISPLAY "FATAL - CANNOT OPEN FEEIN.DAT, STATUS=",
+                   WS-FEE-TRANS-IN-STATUS
+               STOP RUN
+           END-IF
+
+           OPEN EXTEND FEE-TRANSACTION-LOG
+           IF WS-FEE-LOG-STATUS = "35"
+               OPEN OUTPUT FEE-TRANSACTION-LOG
+           END-IF
+           IF WS-FEE-LOG-STATUS NOT = "00"
+               DISPLAY "FATAL - CANNOT OPEN FEELOG.DAT, STATUS=",
+                   WS-FEE-LOG-STATUS
+               STOP RUN
+           END-IF
+
+           OPEN I-O STUDENT-MASTER-FILE
+           IF WS-STUDENT-MASTER-STATUS NOT = "00"
+               DISPLAY "FATAL - CANNOT OPEN STUDMAST.DAT, STATUS=",
+                   WS-STUDENT-MASTER-STATUS
+               STOP RUN
+           END-IF
+
+           OPEN EXTEND RECEIPT-FILE
+           IF WS-RECEIPT-STATUS = "35"
+               OPEN OUTPUT RECEIPT-FILE
+           END-IF
+           IF WS-RECEIPT-STATUS NOT = "00"
+               DISPLAY "FATAL - CANNOT OPEN RECEIPTS.DAT, STATUS=",
+                   WS-RECEIPT-STATUS
+               STOP RUN
+           END-IF
+
+           PERFORM 170-LOAD-CHECKPOINT-TABLE
+
+           OPEN EXTEND CHECKPOINT-FILE
+           IF WS-CHECKPOINT-STATUS = "35"
+               OPEN OUTPUT CHECKPOINT-FILE
+           END-IF
+           IF WS-CHECKPOINT-STATUS NOT = "00"
+               DISPLAY "FATAL - CANNOT OPEN CHKPOINT.DAT, STATUS=",
+                   WS-CHECKPOINT-STATUS
+               STOP RUN
+           END-IF
+
+           MOVE "N" TO WS-EOF-FLAG
+           PERFORM 200-READ-NEXT-TRANSACTION.
+
+       170-LOAD-CHECKPOINT-TABLE.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-STATUS = "00"
+               PERFORM UNTIL WS-CHECKPOINT-STATUS NOT = "00"
+                   READ CHECKPOINT-FILE
+                       AT END
+                           MOVE "10" TO WS-CHECKPOINT-STATUS
+                       NOT AT END
+                           IF WS-CK-COUNT >= WS-CK-MAX-ENTRIES
+                               MOVE "Y" TO WS-CK-TABLE-FULL-FLAG
+                               DISPLAY "FATAL - CHKPOINT.DAT HAS ",
+                                   "EXCEEDED ", WS-CK-MAX-ENTRIES,
+                                   " ENTRIES; ARCHIVE/ROTATE ",
+                                   "CHKPOINT.DAT BEFORE RERUNNING"
+                               CLOSE CHECKPOINT-FILE
+                               STOP RUN
+                           ELSE
+                               ADD 1 TO WS-CK-COUNT
+                               MOVE CK-TRANS-DATE
+                                   TO WS-CK-ENTRY-DATE(WS-CK-COUNT)
+                               MOVE CK-TRANS-SEQ-NO
+                                   TO WS-CK-ENTRY-SEQ(WS-CK-COUNT)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE CHECKPOINT-FILE
+           ELSE
+               IF WS-CHECKPOINT-STATUS NOT = "35"
+                   DISPLAY "FATAL - CANNOT OPEN CHKPOINT.DAT, STATUS=",
+                       WS-CHECKPOINT-STATUS
+                   STOP RUN
+               END-IF
+           END-IF
+
+           MOVE WS-CK-COUNT TO WS-RECEIPT-NO.
+
+       200-READ-NEXT-TRANSACTION.
+           READ FEE-TRANSACTIONS-IN
+               AT END
+                   MOVE "Y" TO WS-EOF-FLAG
+           END-READ.
+
+       300-PROCESS-ONE-TRANSACTION.
+           MOVE FT-TRANS-SEQ-NO  TO WS-TRANS-SEQ-NO
+           MOVE FT-STUDENT-ID    TO STUDENT-ID-IN
+           MOVE FT-STUDENT-NAME  TO STUDENT-NAME-IN
+           MOVE FT-SEMESTER      TO STUDENT-SEMESTER-IN
+           MOVE FT-FEE-AMOUNT    TO STUDENT-FEES-IN
+
+           PERFORM 270-CHECK-ALREADY-PROCESSED
+
+           IF WS-ALREADY-PROCESSED-FLAG = "Y"
+               DISPLAY "SKIPPING TRANS ", WS-TRANS-SEQ-NO,
+                   " - ALREADY CHECKPOINTED FROM A PRIOR RUN"
+           ELSE
+               MOVE "Y" TO WS-VALID-FLAG
+               MOVE "N" TO WS-EXCEEDS-SCHEDULE-FLAG
+               MOVE "N" TO WS-EXCEEDS-BALANCE-FLAG
+               PERFORM 260-LOOKUP-STUDENT-MASTER
+               PERFORM 250-VALIDATE-TRANSACTION
+
+               IF WS-VALID-FLAG = "Y"
+                   PERFORM 280-CHECK-FEE-SCHEDULE
+
+                   DISPLAY "PROCESSED TRANS ", WS-TRANS-SEQ-NO,
+                       " - RECEIPT PRINTED FOR ", STUDENT-NAME-IN
+
+                   PERFORM 400-APPLY-PAYMENT-TO-BALANCE
+                   PERFORM 700-LOG-TRANSACTION
+                   PERFORM 800-PRINT-RECEIPT
+                   PERFORM 850-WRITE-CHECKPOINT
+                   PERFORM 950-WRITE-AUDIT-RECORD
+               END-IF
+           END-IF
+
+           PERFORM 200-READ-NEXT-TRANSACTION.
+      ********************************************************
+
+       280-CHECK-FEE-SCHEDULE.
+      *    TWO INDEPENDENT CROSS-CHECKS ARE MADE ON THE ENTERED AMOUNT:
+      *    (1) IT MUST NEVER EXCEED THE OFFICIAL PER-SEMESTER SCHEDULE,
+      *        SINCE NO SINGLE PAYMENT - FULL OR INSTALLMENT - CAN
+      *        LEGITIMATELY COST MORE THAN THE SEMESTER'S FULL FEE; AND
+      *    (2) IT MUST NEVER EXCEED WHAT THE STUDENT ACTUALLY STILL
+      *        OWES. A LEGITIMATE INSTALLMENT TOWARD AN ALREADY-REDUCED
+      *        BALANCE IS LESS THAN THE SCHEDULE AMOUNT BY DESIGN, SO
+      *        THAT CASE ALONE IS NEVER FLAGGED.
+           MOVE SM-BALANCE-DUE TO WS-BALANCE-DUE-BEFORE-PAYMENT
+           MOVE FS-EXPECTED-FEE(STUDENT-SEMESTER-IN) TO WS-SCHEDULE-FEE
+
+           IF STUDENT-FEES-IN > WS-SCHEDULE-FEE
+               MOVE "Y" TO WS-EXCEEDS-SCHEDULE-FLAG
+               MOVE WS-SCHEDULE-FEE TO WS-SCHEDULE-FEE-EDIT
+               DISPLAY "** FLAGGED - AMOUNT PAID BY ", STUDENT-NAME-IN,
+                   " EXCEEDS THE OFFICIAL SEMESTER ",
+                   STUDENT-SEMESTER-IN,
+                   " FEE SCHEDULE ($", WS-SCHEDULE-FEE-EDIT, ") **"
+           END-IF
+
+           IF STUDENT-FEES-IN > SM-BALANCE-DUE
+               MOVE "Y" TO WS-EXCEEDS-BALANCE-FLAG
+               MOVE SM-BALANCE-DUE TO WS-BALANCE-EDIT
+               DISPLAY "** FLAGGED - AMOUNT PAID BY ", STUDENT-NAME-IN,
+                   " EXCEEDS THE OUTSTANDING BALANCE DUE ($",
+                   WS-BALANCE-EDIT, ") **"
+           END-IF.
+      ********************************************************
+
+       400-APPLY-PAYMENT-TO-BALANCE.
+           IF STUDENT-FEES-IN >= SM-BALANCE-DUE
+               MOVE ZERO TO SM-BALANCE-DUE
+           ELSE
+               SUBTRACT STUDENT-FEES-IN FROM SM-BALANCE-DUE
+           END-IF
+           REWRITE STUDENT-MASTER-RECORD
+           IF WS-STUDENT-MASTER-STATUS NOT = "00"
+               DISPLAY "FATAL - CANNOT REWRITE STUDMAST.DAT, STATUS=",
+                   WS-STUDENT-MASTER-STATUS
+               STOP RUN
+           END-IF.
+      ********************************************************
+
+       270-CHECK-ALREADY-PROCESSED.
+      *    THE DEDUP KEY IS (RUN DATE, SEQ NO), NOT SEQ NO ALONE, SINCE
+      *    EACH MORNING'S FEEIN.DAT RESTARTS ITS SEQUENCE NUMBERING
+      *    FROM 1 - SEQ NO ALONE WOULD MISTAKE TODAY'S TRANSACTION #1
+      *    FOR AN ALREADY-CHECKPOINTED ENTRY FROM A PRIOR DAY.
+           MOVE "N" TO WS-ALREADY-PROCESSED-FLAG
+           PERFORM VARYING WS-CK-SUB FROM 1 BY 1
+               UNTIL WS-CK-SUB > WS-CK-COUNT
+               IF WS-CK-ENTRY-DATE(WS-CK-SUB) = WS-RUN-DATE
+                   AND WS-CK-ENTRY-SEQ(WS-CK-SUB) = WS-TRANS-SEQ-NO
+                   MOVE "Y" TO WS-ALREADY-PROCESSED-FLAG
+               END-IF
+           END-PERFORM.
+      ********************************************************
+
+       850-WRITE-CHECKPOINT.
+           MOVE WS-RUN-DATE      TO CK-TRANS-DATE
+           MOVE WS-TRANS-SEQ-NO  TO CK-TRANS-SEQ-NO
+           WRITE CHECKPOINT-RECORD
+           IF WS-CHECKPOINT-STATUS NOT = "00"
+               DISPLAY "FATAL - CANNOT WRITE CHKPOINT.DAT, STATUS=",
+                   WS-CHECKPOINT-STATUS
+               STOP RUN
+           END-IF.
+      ********************************************************
+
+       950-WRITE-AUDIT-RECORD.
+           MOVE WS-OPERATOR-ID      TO AL-OPERATOR-ID
+           MOVE FUNCTION CURRENT-DATE TO AL-TIMESTAMP
+           MOVE STUDENT-ID-IN       TO AL-STUDENT-ID
+           MOVE STUDENT-SEMESTER-IN TO AL-SEMESTER
+           MOVE STUDENT-FEES-IN     TO AL-AMOUNT
+           WRITE AUDIT-LOG-RECORD
+           IF WS-AUDIT-LOG-STATUS NOT = "00"
+               DISPLAY "FATAL - CANNOT WRITE AUDITLOG.DAT, STATUS=",
+                   WS-AUDIT-LOG-STATUS
+               STOP RUN
+           END-IF.
+      ********************************************************
+
+       260-LOOKUP-STUDENT-MASTER.
+           MOVE STUDENT-ID-IN TO SM-STUDENT-ID
+           READ STUDENT-MASTER-FILE
+               INVALID KEY
+                   MOVE "N" TO WS-VALID-FLAG
+                   DISPLAY "REJECTED - NO ENROLLMENT RECORD FOR ID ",
+                       STUDENT-ID-IN, " (", STUDENT-NAME-IN, ")"
+               NOT INVALID KEY
+                   IF SM-STUDENT-NAME NOT = STUDENT-NAME-IN
+                       MOVE "N" TO WS-VALID-FLAG
+                       DISPLAY "REJECTED - NAME ON TRANSACTION DOES ",
+                           "NOT MATCH ENROLLMENT RECORD FOR ID ",
+                           STUDENT-ID-IN, " (ENTERED: ",
+                           STUDENT-NAME-IN, " / ON FILE: ",
+                           SM-STUDENT-NAME, ")"
+                   ELSE
+                       MOVE SM-STUDENT-NAME TO STUDENT-NAME-IN
+                   END-IF
+           END-READ.
+      ********************************************************
+
+       250-VALIDATE-TRANSACTION.
+           IF STUDENT-SEMESTER-IN < 1 OR STUDENT-SEMESTER-IN > 10
+               MOVE "N" TO WS-VALID-FLAG
+               DISPLAY "REJECTED - INVALID SEMESTER FOR ",
+                   STUDENT-NAME-IN, ": ", STUDENT-SEMESTER-IN
+           END-IF
+
+           IF STUDENT-FEES-IN = ZERO
+               MOVE "N" TO WS-VALID-FLAG
+               DISPLAY "REJECTED - INVALID FEE AMOUNT FOR ",
+                   STUDENT-NAME-IN
+           END-IF.
+      ********************************************************
+
+       700-LOG-TRANSACTION.
+           PERFORM 750-COMPUTE-PAYMENT-DATE
+
+           MOVE STUDENT-ID-IN       TO FL-STUDENT-ID
+           MOVE STUDENT-NAME-IN     TO FL-STUDENT-NAME
+           MOVE STUDENT-SEMESTER-IN TO FL-SEMESTER
+           MOVE STUDENT-FEES-IN     TO FL-AMOUNT
+           MOVE WS-PAYMENT-DATE-OUT TO FL-PAYMENT-DATE
+           WRITE FEE-LOG-RECORD
+           IF WS-FEE-LOG-STATUS NOT = "00"
+               DISPLAY "FATAL - CANNOT WRITE FEELOG.DAT, STATUS=",
+                   WS-FEE-LOG-STATUS
+               STOP RUN
+           END-IF.
+      ********************************************************
+
+       750-COMPUTE-PAYMENT-DATE.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-TODAY-DATE
+           STRING WS-TODAY-MM "/" WS-TODAY-DD "/" WS-TODAY-YYYY
+               DELIMITED BY SIZE INTO WS-PAYMENT-DATE-OUT.
+      ********************************************************
+
+       800-PRINT-RECEIPT.
+           PERFORM 750-COMPUTE-PAYMENT-DATE
+           ADD 1 TO WS-RECEIPT-NO
+           MOVE WS-RECEIPT-NO TO WS-RECEIPT-NO-EDIT
+           MOVE STUDENT-FEES-IN TO WS-FEES-EDIT
+
+           MOVE "ABC DEPARTMENT - OFFICIAL FEE PAYMENT RECEIPT"
+               TO RECEIPT-LINE
+           WRITE RECEIPT-LINE
+
+           MOVE SPACES TO RECEIPT-LINE
+           STRING "RECEIPT NO: " WS-RECEIPT-NO-EDIT
+               "     DATE: " WS-PAYMENT-DATE-OUT
+               DELIMITED BY SIZE INTO RECEIPT-LINE
+           WRITE RECEIPT-LINE
+
+           MOVE SPACES TO RECEIPT-LINE
+           STRING "STUDENT ID: " STUDENT-ID-IN
+               DELIMITED BY SIZE INTO RECEIPT-LINE
+           WRITE RECEIPT-LINE
+
+           MOVE SPACES TO RECEIPT-LINE
+           STRING "STUDENT NAME: " STUDENT-NAME-IN
+               DELIMITED BY SIZE INTO RECEIPT-LINE
+           WRITE RECEIPT-LINE
+
+           MOVE SPACES TO RECEIPT-LINE
+           STRING "SEMESTER: " STUDENT-SEMESTER-IN
+               DELIMITED BY SIZE INTO RECEIPT-LINE
+           WRITE RECEIPT-LINE
+
+           MOVE SPACES TO RECEIPT-LINE
+           STRING "AMOUNT PAID: $" WS-FEES-EDIT
+               DELIMITED BY SIZE INTO RECEIPT-LINE
+           WRITE RECEIPT-LINE
+
+           MOVE SM-BALANCE-DUE TO WS-BALANCE-EDIT
+           MOVE SPACES TO RECEIPT-LINE
+           STRING "BALANCE REMAINING: $" WS-BALANCE-EDIT
+               DELIMITED BY SIZE INTO RECEIPT-LINE
+           WRITE RECEIPT-LINE
+
+           IF WS-EXCEEDS-BALANCE-FLAG = "Y"
+               MOVE WS-BALANCE-DUE-BEFORE-PAYMENT
+                   TO WS-BALANCE-EDIT
+               MOVE "** PAYMENT EXCEEDS AMOUNT OWED **"
+                   TO RECEIPT-LINE
+               WRITE RECEIPT-LINE
+               MOVE SPACES TO RECEIPT-LINE
+               STRING "   BALANCE DUE BEFORE THIS PAYMENT: $"
+                   WS-BALANCE-EDIT
+                   DELIMITED BY SIZE INTO RECEIPT-LINE
+               WRITE RECEIPT-LINE
+           END-IF
+
+           IF WS-EXCEEDS-SCHEDULE-FLAG = "Y"
+               MOVE "** PAYMENT EXCEEDS OFFICIAL FEE SCHEDULE **"
+                   TO RECEIPT-LINE
+               WRITE RECEIPT-LINE
+               MOVE SPACES TO RECEIPT-LINE
+               STRING "   OFFICIAL SEMESTER FEE SCHEDULE: $"
+                   WS-SCHEDULE-FEE-EDIT
+                   DELIMITED BY SIZE INTO RECEIPT-LINE
+               WRITE RECEIPT-LINE
+           END-IF
+
+           MOVE SPACES TO RECEIPT-LINE
+           WRITE RECEIPT-LINE.
+      ********************************************************
+
+       560-REBUILD-DAILY-TOTALS.
+      *    RE-DERIVE TODAY'S TOTALS FROM THE FULL FEE-TRANSACTION-LOG
+      *    RATHER THAN THIS RUN'S WORKING-STORAGE ACCUMULATORS, SINCE A
+      *    RESTARTED RUN ONLY PROCESSES THE TRANSACTIONS LEFT OVER
+      *    AFTER A CHECKPOINT AND WOULD OTHERWISE UNDERSTATE THE DAY.
+      *    FEELOG.DAT IS NEVER TRUNCATED, SO IT CAN HOLD PRIOR DAYS'
+      *    RECORDS TOO - ONLY RECORDS WHOSE FL-PAYMENT-DATE MATCHES
+      *    WS-RUN-DATE (TODAY) ARE ROLLED INTO THE SUMMARY.
+           MOVE ZERO TO WS-GRAND-TOTAL
+           MOVE ZERO TO WS-UNIQUE-COUNT
+           MOVE "N" TO WS-UNIQUE-TABLE-FULL-FLAG
+           PERFORM VARYING WS-SEM-SUB FROM 1 BY 1 UNTIL WS-SEM-SUB > 10
+               MOVE ZERO TO WS-SEM-TOTAL(WS-SEM-SUB)
+           END-PERFORM
+
+           CLOSE FEE-TRANSACTION-LOG
+           OPEN INPUT FEE-TRANSACTION-LOG
+           MOVE "N" TO WS-LOG-EOF-FLAG
+           PERFORM UNTIL WS-LOG-EOF-FLAG = "Y"
+               READ FEE-TRANSACTION-LOG
+                   AT END
+                       MOVE "Y" TO WS-LOG-EOF-FLAG
+                   NOT AT END
+                       IF FL-PAYMENT-DATE = WS-RUN-DATE
+                           ADD FL-AMOUNT TO WS-GRAND-TOTAL
+                           ADD FL-AMOUNT TO WS-SEM-TOTAL(FL-SEMESTER)
+                           PERFORM 570-TRACK-UNIQUE-STUDENT
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE FEE-TRANSACTION-LOG
+
+           MOVE WS-UNIQUE-COUNT TO WS-STUDENT-COUNT.
+      ********************************************************
+
+       570-TRACK-UNIQUE-STUDENT.
+           MOVE "N" TO WS-UNIQUE-FOUND-FLAG
+           PERFORM VARYING WS-UNIQUE-SUB FROM 1 BY 1
+               UNTIL WS-UNIQUE-SUB > WS-UNIQUE-COUNT
+               IF WS-UNIQUE-STUDENT-ID(WS-UNIQUE-SUB) = FL-STUDENT-ID
+                   MOVE "Y" TO WS-UNIQUE-FOUND-FLAG
+               END-IF
+           END-PERFORM
+
+           IF WS-UNIQUE-FOUND-FLAG = "N"
+               IF WS-UNIQUE-COUNT < WS-UNIQUE-MAX-ENTRIES
+                   ADD 1 TO WS-UNIQUE-COUNT
+                   MOVE FL-STUDENT-ID
+                       TO WS-UNIQUE-STUDENT-ID(WS-UNIQUE-COUNT)
+               ELSE
+                   IF WS-UNIQUE-TABLE-FULL-FLAG NOT = "Y"
+                       MOVE "Y" TO WS-UNIQUE-TABLE-FULL-FLAG
+                       DISPLAY "WARNING - UNIQUE STUDENT TABLE ",
+                           "EXCEEDED ", WS-UNIQUE-MAX-ENTRIES,
+                           " ENTRIES; STUDENTS PAID COUNT ON THE ",
+                           "SUMMARY REPORT IS UNDERSTATED"
+                   END-IF
+               END-IF
+           END-IF.
+      ********************************************************
+
+       500-PRODUCE-SUMMARY-REPORT.
+           OPEN OUTPUT SUMMARY-REPORT-FILE
+           IF WS-SUMMARY-STATUS NOT = "00"
+               DISPLAY "FATAL - CANNOT OPEN SUMMARY.DAT, STATUS=",
+                   WS-SUMMARY-STATUS
+               STOP RUN
+           END-IF
+
+           MOVE "ABC DEPARTMENT - DAILY FEE COLLECTION SUMMARY"
+               TO SUMMARY-REPORT-LINE
+           WRITE SUMMARY-REPORT-LINE
+
+           MOVE SPACES TO SUMMARY-REPORT-LINE
+           WRITE SUMMARY-REPORT-LINE
+
+           MOVE WS-STUDENT-COUNT TO WS-COUNT-EDIT
+           STRING "STUDENTS PAID: " WS-COUNT-EDIT
+               DELIMITED BY SIZE INTO SUMMARY-REPORT-LINE
+           WRITE SUMMARY-REPORT-LINE
+
+           IF WS-UNIQUE-TABLE-FULL-FLAG = "Y"
+               MOVE "** STUDENTS PAID COUNT UNDERSTATED - TABLE FULL **"
+                   TO SUMMARY-REPORT-LINE
+               WRITE SUMMARY-REPORT-LINE
+           END-IF
+
+           PERFORM VARYING WS-SEM-SUB FROM 1 BY 1
+               UNTIL WS-SEM-SUB > 10
+               MOVE WS-SEM-TOTAL(WS-SEM-SUB) TO WS-TOTAL-EDIT
+               STRING "  SEMESTER " WS-SEM-SUB " TOTAL: $"
+                   WS-TOTAL-EDIT
+                   DELIMITED BY SIZE INTO SUMMARY-REPORT-LINE
+               WRITE SUMMARY-REPORT-LINE
+           END-PERFORM
+
+           MOVE WS-GRAND-TOTAL TO WS-TOTAL-EDIT
+           STRING "GRAND TOTAL COLLECTED: $" WS-TOTAL-EDIT
+               DELIMITED BY SIZE INTO SUMMARY-REPORT-LINE
+           WRITE SUMMARY-REPORT-LINE
+
+           CLOSE SUMMARY-REPORT-FILE.
+      ********************************************************
+
+       900-TERMINATE.
+      *    560-REBUILD-DAILY-TOTALS CLOSES FEE-TRANSACTION-LOG ITSELF
+      *    (IT RE-OPENS THE LOG INPUT TO RE-DERIVE THE DAY'S TOTALS), SO
+      *    IT IS NOT CLOSED AGAIN BELOW.
+           PERFORM 560-REBUILD-DAILY-TOTALS
+           PERFORM 500-PRODUCE-SUMMARY-REPORT
+
+           CLOSE FEE-TRANSACTIONS-IN
+           CLOSE STUDENT-MASTER-FILE
+           CLOSE RECEIPT-FILE
+           CLOSE CHECKPOINT-FILE
+           CLOSE AUDIT-LOG-FILE.
+      ********************************************************
+
